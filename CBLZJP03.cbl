@@ -12,18 +12,36 @@
       *******************************************************************
       *    DEFINICAO DOS ARQUIVOS                                       *
       *******************************************************************
-       SELECT MATRIZ ASSIGN TO
-       'C:\Cobol\02.TAREFAS\MATRIZ.txt'
+       SELECT MATRIZ ASSIGN TO DYNAMIC AS-CAMINHO-MATRIZ
        FILE STATUS IS AS-STATUS-E1.
 
-       SELECT SOCIOS ASSIGN TO
-       'C:\Cobol\02.TAREFAS\SOCIOS.txt'
+       SELECT SOCIOS ASSIGN TO DYNAMIC AS-CAMINHO-SOCIOS
        FILE STATUS IS AS-STATUS-E2.
 
-       SELECT RELATO ASSIGN TO
-       'C:\Cobol\02.TAREFAS\BALANCEJP.txt'
+       SELECT RELATO ASSIGN TO DYNAMIC AS-CAMINHO-RELATO
        FILE STATUS IS AS-STATUS-S.
 
+       SELECT EXCECAO ASSIGN TO DYNAMIC AS-CAMINHO-EXCECAO
+       FILE STATUS IS AS-STATUS-EX.
+
+       SELECT CHECKPT ASSIGN TO DYNAMIC AS-CAMINHO-CHECKPT
+       FILE STATUS IS AS-STATUS-CK.
+
+       SELECT REJEITADOS ASSIGN TO DYNAMIC AS-CAMINHO-REJEITADOS
+       FILE STATUS IS AS-STATUS-RJ.
+
+       SELECT ORFAOS ASSIGN TO DYNAMIC AS-CAMINHO-ORFAOS
+       FILE STATUS IS AS-STATUS-OR.
+
+       SELECT RELATOCSV ASSIGN TO DYNAMIC AS-CAMINHO-RELATOCSV
+       FILE STATUS IS AS-STATUS-CSV.
+
+       SELECT RESUMO ASSIGN TO DYNAMIC AS-CAMINHO-RESUMO
+       FILE STATUS IS AS-STATUS-RES.
+
+       SELECT IDADE ASSIGN TO DYNAMIC AS-CAMINHO-IDADE
+       FILE STATUS IS AS-STATUS-ID.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -38,8 +56,10 @@
        01  FILLER REDEFINES ARQ-MATRIZ.
            05 ARQ-M-CNPJ                PIC X(014).
            05 ARQ-M-SIT                 PIC X(006).
+               88 ARQ-M-SIT-ATIVA           VALUE 'ATIVA '.
            05 ARQ-M-NOME                PIC X(059).
            05 ARQ-M-STATUS              PIC X(005).
+               88 ARQ-M-STATUS-ATIVO        VALUE 'ATIVO'.
            05 ARQ-M-DATA-ABERT          PIC X(010).
            05 ARQ-M-FIM                 PIC X(002).
 
@@ -67,18 +87,216 @@
 
        01  ARQ-RELATO                 PIC X(062).
 
+      *******************************************************************
+      *    DEFINICAO DA EXCECAO (EMPRESAS FORA DE SITUACAO ATIVA)       *
+      *******************************************************************
+       FD  EXCECAO
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  ARQ-EXCECAO                PIC X(090).
+
+      *******************************************************************
+      *    DEFINICAO DO CHECKPOINT DE REINICIO (RESTART)                *
+      *******************************************************************
+       FD  CHECKPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  ARQ-CHECKPT                 PIC X(028).
+       01  FILLER REDEFINES ARQ-CHECKPT.
+           05 CKPT-CNPJ-MATRIZ         PIC X(014).
+           05 CKPT-CNPJ-SOCIOS         PIC 9(014).
+
+      *******************************************************************
+      *    DEFINICAO DOS REJEITADOS (CNPJ COM DIGITO INVALIDO)          *
+      *******************************************************************
+       FD  REJEITADOS
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  ARQ-REJEITADOS              PIC X(063).
+       01  FILLER REDEFINES ARQ-REJEITADOS.
+           05 REJ-ORIGEM               PIC X(010).
+           05 FILLER                   PIC X(002).
+           05 REJ-CNPJ                 PIC X(014).
+           05 FILLER                   PIC X(002).
+           05 REJ-MOTIVO               PIC X(035).
+
+      *******************************************************************
+      *    DEFINICAO DOS ORFAOS (SOCIOS SEM MATRIZ CORRESPONDENTE)      *
+      *******************************************************************
+       FD  ORFAOS
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  ARQ-ORFAOS                  PIC X(069).
+       01  FILLER REDEFINES ARQ-ORFAOS.
+           05 ORF-CNPJ                 PIC 9(014).
+           05 FILLER                   PIC X(002).
+           05 ORF-CNPJ-SOCIO           PIC 9(014).
+           05 FILLER                   PIC X(002).
+           05 ORF-NOME                 PIC X(036).
+           05 FILLER                   PIC X(001).
+
+      *******************************************************************
+      *    DEFINICAO DO EXPORT CSV DO RELATO (BALANCEJP.csv)            *
+      *******************************************************************
+       FD  RELATOCSV
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  ARQ-RELATOCSV               PIC X(130).
+
+      *******************************************************************
+      *    DEFINICAO DO RESUMO DE SOCIOS POR EMPRESA                    *
+      *******************************************************************
+       FD  RESUMO
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  ARQ-RESUMO                  PIC X(090).
+
+      *******************************************************************
+      *    DEFINICAO DO RESUMO DE IDADE DE ABERTURA DAS EMPRESAS         *
+      *******************************************************************
+       FD  IDADE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  ARQ-IDADE                   PIC X(090).
+
       *******************************************************************
       *    DEFINICAO DAS VARIAVEIS                                      *
       *******************************************************************
        WORKING-STORAGE SECTION.
 
+      *******************************************************************
+      *    CAMINHOS DOS ARQUIVOS - PARAMETRIZAVEIS VIA VARIAVEL DE       *
+      *    AMBIENTE, SEM NECESSIDADE DE RECOMPILACAO PARA CADA FILIAL   *
+      *******************************************************************
+       01  AS-CAMINHO-MATRIZ       PIC X(100)
+           VALUE 'C:\Cobol\02.TAREFAS\MATRIZ.txt'.
+       01  AS-CAMINHO-SOCIOS       PIC X(100)
+           VALUE 'C:\Cobol\02.TAREFAS\SOCIOS.txt'.
+       01  AS-CAMINHO-RELATO       PIC X(100)
+           VALUE 'C:\Cobol\02.TAREFAS\BALANCEJP.txt'.
+       01  AS-CAMINHO-EXCECAO      PIC X(100)
+           VALUE 'C:\Cobol\02.TAREFAS\EXCECAO.txt'.
+       01  AS-CAMINHO-CHECKPT      PIC X(100)
+           VALUE 'C:\Cobol\02.TAREFAS\CHECKPT.txt'.
+       01  AS-CAMINHO-REJEITADOS   PIC X(100)
+           VALUE 'C:\Cobol\02.TAREFAS\REJEITADOS.txt'.
+       01  AS-CAMINHO-ORFAOS       PIC X(100)
+           VALUE 'C:\Cobol\02.TAREFAS\ORFAOS.txt'.
+       01  AS-CAMINHO-RELATOCSV    PIC X(100)
+           VALUE 'C:\Cobol\02.TAREFAS\BALANCEJP.csv'.
+       01  AS-CAMINHO-RESUMO       PIC X(100)
+           VALUE 'C:\Cobol\02.TAREFAS\RESUMO.txt'.
+       01  AS-CAMINHO-IDADE        PIC X(100)
+           VALUE 'C:\Cobol\02.TAREFAS\IDADE.txt'.
+
        01  AS-STATUS-E1            PIC 9(002) VALUE ZEROS.
        01  AS-STATUS-E2            PIC 9(002) VALUE ZEROS.
        01  AS-STATUS-S             PIC 9(002) VALUE ZEROS.
-       01  AS-FIM                  PIC X(001) VALUE 'N'.
+       01  AS-STATUS-EX            PIC 9(002) VALUE ZEROS.
+       01  AS-FIM-MATRIZ           PIC X(001) VALUE 'N'.
+       01  AS-FIM-SOCIOS           PIC X(001) VALUE 'N'.
        01  AS-DATA                 PIC X(008) VALUE ZEROS.
        01  AS-HORA                 PIC X(006) VALUE ZEROS.
        01  AS-ULTIMO-NOME          PIC X(036) VALUE SPACES.
+       01  AS-EMPRESA-ATIVA        PIC X(001) VALUE 'S'.
+       01  AS-FILTRO-SITUACAO      PIC X(001) VALUE 'S'.
+
+      *******************************************************************
+      *    CONTADORES DE CONTROLE PARA O RODAPE DO RELATORIO            *
+      *******************************************************************
+       01  AS-CONT-MATRIZ          PIC 9(007) VALUE ZEROS.
+       01  AS-CONT-SOCIOS          PIC 9(007) VALUE ZEROS.
+       01  AS-CONT-DETALHE         PIC 9(007) VALUE ZEROS.
+
+      *******************************************************************
+      *    VARIAVEIS DOS SOCIOS ORFAOS (SEM MATRIZ CORRESPONDENTE)      *
+      *******************************************************************
+       01  AS-STATUS-OR             PIC 9(002) VALUE ZEROS.
+       01  AS-CONT-ORFAOS           PIC 9(007) VALUE ZEROS.
+
+      *******************************************************************
+      *    VARIAVEIS DO EXPORT CSV DO RELATO                            *
+      *******************************************************************
+       01  AS-STATUS-CSV            PIC 9(002) VALUE ZEROS.
+
+      *******************************************************************
+      *    VARIAVEIS DO RESUMO DE SOCIOS POR EMPRESA                    *
+      *******************************************************************
+       01  AS-STATUS-RES            PIC 9(002) VALUE ZEROS.
+       01  AS-CNPJ-RESUMO-ATUAL     PIC X(014) VALUE SPACES.
+       01  AS-NOME-RESUMO-ATUAL     PIC X(059) VALUE SPACES.
+       01  AS-CONT-SOCIOS-EMPRESA   PIC 9(007) VALUE ZEROS.
+
+      *******************************************************************
+      *    VARIAVEIS DO RESUMO DE IDADE DE ABERTURA DAS EMPRESAS         *
+      *******************************************************************
+       01  AS-STATUS-ID             PIC 9(002) VALUE ZEROS.
+       01  AS-IDADE-ANO-ATUAL       PIC 9(004) VALUE ZEROS.
+       01  AS-IDADE-MES-ATUAL       PIC 9(002) VALUE ZEROS.
+       01  AS-IDADE-DIA-ATUAL       PIC 9(002) VALUE ZEROS.
+       01  AS-IDADE-ANO-ABERT       PIC 9(004) VALUE ZEROS.
+       01  AS-IDADE-MES-ABERT       PIC 9(002) VALUE ZEROS.
+       01  AS-IDADE-DIA-ABERT       PIC 9(002) VALUE ZEROS.
+       01  AS-IDADE-ANOS-CALC       PIC S9(004) VALUE ZEROS.
+       01  AS-IDADE-FAIXA-ATUAL     PIC X(001) VALUE SPACES.
+           88 AS-IDADE-FAIXA-MENOS1     VALUE '1'.
+           88 AS-IDADE-FAIXA-1A5        VALUE '2'.
+           88 AS-IDADE-FAIXA-MAIS5      VALUE '3'.
+
+       01  AS-CONT-IDADE-MENOS1-EMP PIC 9(007) VALUE ZEROS.
+       01  AS-CONT-IDADE-MENOS1-SOC PIC 9(007) VALUE ZEROS.
+       01  AS-CONT-IDADE-1A5-EMP    PIC 9(007) VALUE ZEROS.
+       01  AS-CONT-IDADE-1A5-SOC    PIC 9(007) VALUE ZEROS.
+       01  AS-CONT-IDADE-MAIS5-EMP  PIC 9(007) VALUE ZEROS.
+       01  AS-CONT-IDADE-MAIS5-SOC  PIC 9(007) VALUE ZEROS.
+
+      *******************************************************************
+      *    VARIAVEIS DE PAGINACAO DO RELATORIO                          *
+      *******************************************************************
+       01  AS-NUM-PAGINA            PIC 9(003) VALUE 001.
+       01  AS-CONT-LINHAS-PAGINA    PIC 9(003) VALUE ZEROS.
+       01  AS-MAX-LINHAS-PAGINA     PIC 9(003) VALUE 020.
+
+      *******************************************************************
+      *    VARIAVEIS DE CHECKPOINT/REINICIO                             *
+      *******************************************************************
+       01  AS-STATUS-CK             PIC 9(002) VALUE ZEROS.
+       01  AS-MODO-REINICIO         PIC X(001) VALUE 'N'.
+       01  AS-MODO-PULAR            PIC X(001) VALUE 'N'.
+       01  AS-CHECKPOINT-INTERVALO  PIC 9(005) VALUE 00001.
+       01  AS-CONT-CHECKPOINT       PIC 9(005) VALUE ZEROS.
+
+      *******************************************************************
+      *    VARIAVEIS DE VALIDACAO DO DIGITO VERIFICADOR DO CNPJ         *
+      *******************************************************************
+       01  AS-STATUS-RJ             PIC 9(002) VALUE ZEROS.
+
+       01  WS-PESOS-DV1-LIT         PIC X(012) VALUE '543298765432'.
+       01  WS-PESOS-DV1 REDEFINES WS-PESOS-DV1-LIT.
+           05 WS-PESO-DV1           PIC 9(001) OCCURS 12 TIMES.
+
+       01  WS-PESOS-DV2-LIT         PIC X(013) VALUE '6543298765432'.
+       01  WS-PESOS-DV2 REDEFINES WS-PESOS-DV2-LIT.
+           05 WS-PESO-DV2           PIC 9(001) OCCURS 13 TIMES.
+
+       01  AS-CNPJ-VALIDAR          PIC 9(014) VALUE ZEROS.
+       01  AS-CNPJ-VALIDAR-TAB REDEFINES AS-CNPJ-VALIDAR.
+           05 AS-CNPJ-DIGITO        PIC 9(001) OCCURS 14 TIMES.
+
+       01  AS-CNPJ-VALIDO           PIC X(001) VALUE 'S'.
+       01  AS-CNPJ-SOMA             PIC 9(005) VALUE ZEROS.
+       01  AS-CNPJ-QUOC             PIC 9(005) VALUE ZEROS.
+       01  AS-CNPJ-RESTO            PIC 9(003) VALUE ZEROS.
+       01  AS-CNPJ-DV1              PIC 9(001) VALUE ZEROS.
+       01  AS-CNPJ-DV2              PIC 9(001) VALUE ZEROS.
+       01  AS-CNPJ-IDX              PIC 9(002) VALUE ZEROS.
 
       *******************************************************************
       *    DEFINICAO DO CABECALHO                                       *
@@ -99,7 +317,8 @@
            05 WS-CABEC-REL3-HR     PIC X(008) VALUE SPACES.
            05 WS-CABEC-REL3-FL2    PIC X(014) VALUE SPACES.
            05 WS-CABEC-REL1-DES    PIC X(030) VALUE 'BALANCE LINE'.
-           05 WS-CABEC-REL3-FL3    PIC X(007) VALUE SPACES.
+           05 WS-CABEC-REL3-PAG-LB PIC X(004) VALUE 'PAG:'.
+           05 WS-CABEC-REL3-PAG-NR PIC 9(003) VALUE ZEROS.
 
       *******************************************************************
       *    DEFINICAO DA PRIMEIRA LINHA DO DETALHE                       *
@@ -136,6 +355,123 @@
            05 LINDET04-REL-SPACE4  PIC X(007) VALUE SPACES.
            05 LINDET04-REL-NOME-S  PIC X(037) VALUE SPACES.
 
+      *******************************************************************
+      *    DEFINICAO DO CABECALHO E DETALHE DO EXPORT CSV DO RELATO     *
+      *******************************************************************
+       01  LINDET-CSV-HDR              PIC X(130)
+           VALUE 'CNPJ,"NOME",CNPJ_SOCIO,"NOME_SOCIO"'.
+
+      *    NOME-M/NOME-S VEM ENTRE ASPAS PARA QUE UMA VIRGULA NO PROPRIO
+      *    NOME NAO DESLOQUE AS COLUNAS SEGUINTES NO CSV
+       01  LINDET-CSV-REL.
+           05 LINDET-CSV-CNPJ-M    PIC 9(014) VALUE ZEROS.
+           05 FILLER               PIC X(001) VALUE ','.
+           05 FILLER               PIC X(001) VALUE '"'.
+           05 LINDET-CSV-NOME-M    PIC X(059) VALUE SPACES.
+           05 FILLER               PIC X(001) VALUE '"'.
+           05 FILLER               PIC X(001) VALUE ','.
+           05 LINDET-CSV-CNPJ-S    PIC 9(014) VALUE ZEROS.
+           05 FILLER               PIC X(001) VALUE ','.
+           05 FILLER               PIC X(001) VALUE '"'.
+           05 LINDET-CSV-NOME-S    PIC X(036) VALUE SPACES.
+           05 FILLER               PIC X(001) VALUE '"'.
+
+      *******************************************************************
+      *    DEFINICAO DO RODAPE DE TOTAIS DE CONTROLE                    *
+      *******************************************************************
+       01  WS-RODAPE-TIT.
+           05 FILLER               PIC X(001) VALUE SPACES.
+           05 FILLER              PIC X(019) VALUE 'TOTAIS DE CONTROLE'.
+           05 FILLER               PIC X(040) VALUE SPACES.
+
+       01  WS-RODAPE-MATRIZ.
+           05 WS-RODAPE-MATRIZ-LBL PIC X(032)
+              VALUE 'TOTAL DE EMPRESAS MATRIZ LIDAS:'.
+           05 WS-RODAPE-MATRIZ-QTD PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER               PIC X(019) VALUE SPACES.
+
+       01  WS-RODAPE-SOCIOS.
+           05 WS-RODAPE-SOCIOS-LBL PIC X(032)
+              VALUE 'TOTAL DE SOCIOS LIDOS:'.
+           05 WS-RODAPE-SOCIOS-QTD PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER               PIC X(019) VALUE SPACES.
+
+       01  WS-RODAPE-DETALHE.
+           05 WS-RODAPE-DET-LBL    PIC X(040)
+              VALUE 'TOTAL DE LINHAS DE DETALHE GRAVADAS:'.
+           05 WS-RODAPE-DET-QTD    PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER               PIC X(011) VALUE SPACES.
+
+       01  WS-RODAPE-ORFAOS.
+           05 WS-RODAPE-ORF-LBL    PIC X(040)
+              VALUE 'TOTAL DE SOCIOS ORFAOS GRAVADOS:'.
+           05 WS-RODAPE-ORF-QTD    PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER               PIC X(011) VALUE SPACES.
+
+      *******************************************************************
+      *    DEFINICAO DO RELATORIO DE EXCECAO (SITUACAO/STATUS)          *
+      *******************************************************************
+       01  WS-CABEC-EXC1.
+           05 WS-CABEC-EXC1-TIT    PIC X(043)
+              VALUE 'EMPRESAS EXCLUIDAS POR SITUACAO OU STATUS'.
+           05 FILLER               PIC X(047) VALUE SPACES.
+
+       01  WS-CABEC-EXC2.
+           05 WS-CABEC-EXC2-CNPJ   PIC X(014) VALUE 'CNPJ'.
+           05 FILLER               PIC X(002) VALUE SPACES.
+           05 WS-CABEC-EXC2-NOME   PIC X(059) VALUE 'NOME'.
+           05 FILLER               PIC X(002) VALUE SPACES.
+           05 WS-CABEC-EXC2-SIT    PIC X(006) VALUE 'SITUAC'.
+           05 FILLER               PIC X(002) VALUE SPACES.
+           05 WS-CABEC-EXC2-STATUS PIC X(005) VALUE 'STAT.'.
+
+       01  LINDET-EXC-REL.
+           05 LINDET-EXC-CNPJ      PIC X(014) VALUE SPACES.
+           05 FILLER               PIC X(002) VALUE SPACES.
+           05 LINDET-EXC-NOME      PIC X(059) VALUE SPACES.
+           05 FILLER               PIC X(002) VALUE SPACES.
+           05 LINDET-EXC-SIT       PIC X(006) VALUE SPACES.
+           05 FILLER               PIC X(002) VALUE SPACES.
+           05 LINDET-EXC-STATUS    PIC X(005) VALUE SPACES.
+
+      *******************************************************************
+      *    DEFINICAO DO RESUMO DE SOCIOS POR EMPRESA                    *
+      *******************************************************************
+       01  WS-CABEC-RES1.
+           05 WS-CABEC-RES1-TIT    PIC X(043)
+              VALUE 'RESUMO DE SOCIOS POR EMPRESA'.
+           05 FILLER               PIC X(047) VALUE SPACES.
+
+       01  WS-CABEC-RES2.
+           05 WS-CABEC-RES2-CNPJ   PIC X(014) VALUE 'CNPJ'.
+           05 FILLER               PIC X(002) VALUE SPACES.
+           05 WS-CABEC-RES2-NOME   PIC X(059) VALUE 'NOME'.
+           05 FILLER               PIC X(002) VALUE SPACES.
+           05 WS-CABEC-RES2-QTD    PIC X(013) VALUE 'QTD. SOCIOS'.
+
+       01  LINDET-RES-REL.
+           05 LINDET-RES-CNPJ      PIC X(014) VALUE SPACES.
+           05 FILLER               PIC X(002) VALUE SPACES.
+           05 LINDET-RES-NOME      PIC X(059) VALUE SPACES.
+           05 FILLER               PIC X(002) VALUE SPACES.
+           05 LINDET-RES-QTD       PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER               PIC X(002) VALUE SPACES.
+
+      *******************************************************************
+      *    DEFINICAO DO RESUMO DE IDADE DE ABERTURA DAS EMPRESAS         *
+      *******************************************************************
+       01  WS-CABEC-IDADE1.
+           05 WS-CABEC-IDADE1-TIT  PIC X(043)
+              VALUE 'RESUMO DE IDADE DE ABERTURA DAS EMPRESAS'.
+           05 FILLER               PIC X(047) VALUE SPACES.
+
+       01  LINDET-IDADE-REL.
+           05 LINDET-IDADE-LBL     PIC X(040) VALUE SPACES.
+           05 LINDET-IDADE-QTD-EMP PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER               PIC X(002) VALUE SPACES.
+           05 LINDET-IDADE-QTD-SOC PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER               PIC X(026) VALUE SPACES.
+
       *******************************************************************
       *    CRIACAO E DECLARACAO DOS PERFORMS                            *
       *******************************************************************
@@ -144,11 +480,8 @@
        0000-PRINCIPAL              SECTION.
 
            PERFORM 1000-INICIALIZAR.
-           PERFORM 2000-PROCESSAR UNTIL AS-FIM = 'S'.
-           PERFORM 2100-LER-MATRIZ.
-           PERFORM 2200-LER-SOCIOS.
-           PERFORM 2300-CONSOLIDAR-IGUAIS.
-           PERFORM 2400-GERAR-RELATO.
+           PERFORM 2000-PROCESSAR
+              UNTIL AS-FIM-MATRIZ = 'S' AND AS-FIM-SOCIOS = 'S'.
            PERFORM 3000-FINALIZAR.
 
        0000-PRINCIPAL-FIM.
@@ -158,11 +491,36 @@
       *******************************************************************
        1000-INICIALIZAR             SECTION.
 
+      *    CARGA DOS CAMINHOS DE ARQUIVO (PARAMETRIZAVEIS POR AMBIENTE)
+           PERFORM 1005-CARREGAR-CAMINHOS
+
       *    DEFINICAO DE HORA E DATA ATUAL
 
            ACCEPT AS-DATA           FROM DATE YYYYMMDD.
            ACCEPT AS-HORA           FROM TIME.
 
+      *    COMPONENTES DA DATA ATUAL, PARA CALCULO DA IDADE DAS EMPRESAS
+           MOVE AS-DATA(1:4)        TO AS-IDADE-ANO-ATUAL
+           MOVE AS-DATA(5:2)        TO AS-IDADE-MES-ATUAL
+           MOVE AS-DATA(7:2)        TO AS-IDADE-DIA-ATUAL
+
+      *    PARAMETRO: FILTRAR EMPRESAS FORA DE SITUACAO/STATUS ATIVO
+           ACCEPT AS-FILTRO-SITUACAO FROM ENVIRONMENT
+                  'CBLZJP03_FILTRO_SIT'
+                  ON EXCEPTION
+                     MOVE 'S'      TO AS-FILTRO-SITUACAO
+           END-ACCEPT
+
+      *    VERIFICA SE EXISTE CHECKPOINT DE UM RUN ANTERIOR
+           OPEN INPUT CHECKPT.
+           IF AS-STATUS-CK EQUAL ZEROS
+               READ CHECKPT
+               IF AS-STATUS-CK EQUAL ZEROS
+                   MOVE 'S'          TO AS-MODO-REINICIO
+               END-IF
+               CLOSE CHECKPT
+           END-IF
+
            MOVE AS-DATA(1:4)        TO WS-CABEC-REL2-DT(7:4)
            MOVE AS-DATA(5:2)        TO WS-CABEC-REL2-DT(4:2)
            MOVE AS-DATA(7:2)        TO WS-CABEC-REL2-DT(1:2)
@@ -185,47 +543,260 @@
                DISPLAY 'ERRO NA ABERTURA DO SOCIOS' AS-STATUS-E2
            END-IF
 
-           OPEN OUTPUT RELATO.
+      *    EM REINICIO, OS ARQUIVOS DE SAIDA JA GRAVADOS NO RUN QUE
+      *    ABENDOU SAO PRESERVADOS (EXTEND); NUM RUN NORMAL, SAO
+      *    RECRIADOS DO ZERO (OUTPUT)
+           IF AS-MODO-REINICIO EQUAL 'S'
+               OPEN EXTEND RELATO
+           ELSE
+               OPEN OUTPUT RELATO
+           END-IF
            IF AS-STATUS-S NOT EQUAL ZEROS
                DISPLAY 'ERRO NA ABERTURA DO RELATO' AS-STATUS-S
            END-IF
 
-      *    INSERCAO DO CABECALHO NO RELATORIO
+           IF AS-MODO-REINICIO EQUAL 'S'
+               OPEN EXTEND EXCECAO
+           ELSE
+               OPEN OUTPUT EXCECAO
+           END-IF
+           IF AS-STATUS-EX NOT EQUAL ZEROS
+               DISPLAY 'ERRO NA ABERTURA DA EXCECAO' AS-STATUS-EX
+           END-IF
+
+           IF AS-MODO-REINICIO EQUAL 'S'
+               OPEN EXTEND REJEITADOS
+           ELSE
+               OPEN OUTPUT REJEITADOS
+           END-IF
+           IF AS-STATUS-RJ NOT EQUAL ZEROS
+               DISPLAY 'ERRO NA ABERTURA DOS REJEITADOS' AS-STATUS-RJ
+           END-IF
+
+           IF AS-MODO-REINICIO EQUAL 'S'
+               OPEN EXTEND ORFAOS
+           ELSE
+               OPEN OUTPUT ORFAOS
+           END-IF
+           IF AS-STATUS-OR NOT EQUAL ZEROS
+               DISPLAY 'ERRO NA ABERTURA DOS ORFAOS' AS-STATUS-OR
+           END-IF
+
+           IF AS-MODO-REINICIO EQUAL 'S'
+               OPEN EXTEND RELATOCSV
+           ELSE
+               OPEN OUTPUT RELATOCSV
+           END-IF
+           IF AS-STATUS-CSV NOT EQUAL ZEROS
+               DISPLAY 'ERRO NA ABERTURA DO RELATOCSV' AS-STATUS-CSV
+           END-IF
+
+           IF AS-MODO-REINICIO EQUAL 'S'
+               OPEN EXTEND RESUMO
+           ELSE
+               OPEN OUTPUT RESUMO
+           END-IF
+           IF AS-STATUS-RES NOT EQUAL ZEROS
+               DISPLAY 'ERRO NA ABERTURA DO RESUMO' AS-STATUS-RES
+           END-IF
+
+      *    IDADE E TODO GRAVADO DE UMA SO VEZ NO FINAL DO RUN, ENTAO
+      *    NAO HA CONTEUDO PREVIO A PRESERVAR NUM REINICIO
+           OPEN OUTPUT IDADE.
+           IF AS-STATUS-ID NOT EQUAL ZEROS
+               DISPLAY 'ERRO NA ABERTURA DO IDADE' AS-STATUS-ID
+           END-IF
+
+      *    CABECALHOS DE UMA VIA SO: EM REINICIO JA FORAM GRAVADOS NO
+      *    RUN ANTERIOR E FICARAM PRESERVADOS NOS ARQUIVOS EM EXTEND
+           IF AS-MODO-REINICIO EQUAL 'N'
+      *        INSERCAO DO CABECALHO NO EXPORT CSV
+               MOVE LINDET-CSV-HDR       TO ARQ-RELATOCSV
+               WRITE ARQ-RELATOCSV
+
+      *        INSERCAO DO CABECALHO NO RELATORIO DE EXCECAO
+               MOVE WS-CABEC-EXC1        TO ARQ-EXCECAO
+               WRITE ARQ-EXCECAO
+               MOVE WS-CABEC-EXC2        TO ARQ-EXCECAO
+               WRITE ARQ-EXCECAO
+
+      *        INSERCAO DO CABECALHO NO RESUMO DE SOCIOS POR EMPRESA
+               MOVE WS-CABEC-RES1        TO ARQ-RESUMO
+               WRITE ARQ-RESUMO
+               MOVE WS-CABEC-RES2        TO ARQ-RESUMO
+               WRITE ARQ-RESUMO
+
+      *        INSERCAO DO CABECALHO NO RELATORIO
+               PERFORM 1100-IMPRIMIR-CABECALHO
+           END-IF
+
+      *    INSERCAO DO CABECALHO NO RESUMO DE IDADE DE ABERTURA
+           MOVE WS-CABEC-IDADE1      TO ARQ-IDADE
+           WRITE ARQ-IDADE
+
+      *    EM REINICIO, O PRIMEIRO REGISTRO DE CADA ARQUIVO JA FOI
+      *    GRAVADO NO RUN QUE ABENDOU (PRESERVADO VIA EXTEND); A LEITURA
+      *    INICIAL ABAIXO SO RECONSTROI OS CONTADORES/TOTAIS, SEM
+      *    REPETIR AS GRAVACOES FISICAS
+           IF AS-MODO-REINICIO EQUAL 'S'
+               MOVE 'S'              TO AS-MODO-PULAR
+           END-IF
+
+      *    LEITURA INICIAL VIA 2100/2200, PARA QUE O PRIMEIRO REGISTRO
+      *    DE CADA ARQUIVO TAMBEM PASSE PELA VALIDACAO DO CNPJ E PELA
+      *    CONTAGEM DE CONTROLE, DO MESMO JEITO QUE OS DEMAIS
+           PERFORM 2100-LER-MATRIZ
+           IF AS-FIM-MATRIZ EQUAL 'S'
+               DISPLAY 'ARQUIVO MATRIZ VAZIO'
+           END-IF
+
+           PERFORM 2200-LER-SOCIOS
+           IF AS-FIM-SOCIOS EQUAL 'S'
+               DISPLAY 'ARQUIVO SOCIOS VAZIO'
+           END-IF
+
+           IF AS-MODO-REINICIO EQUAL 'S'
+               DISPLAY 'REINICIO DETECTADO - REPOSICIONANDO ARQUIVOS'
+               PERFORM 1050-REPOSICIONAR-ARQUIVOS
+           END-IF
+           .
+       1000-INICIALIZAR-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    1005-CARREGAR-CAMINHOS - LE OS CAMINHOS DOS ARQUIVOS VIA      *
+      *    VARIAVEL DE AMBIENTE, MANTENDO O PADRAO SE NAO INFORMADA      *
+      *******************************************************************
+       1005-CARREGAR-CAMINHOS       SECTION.
+
+           ACCEPT AS-CAMINHO-MATRIZ FROM ENVIRONMENT
+                  'CBLZJP03_MATRIZ'
+                  ON EXCEPTION
+                     CONTINUE
+           END-ACCEPT
+
+           ACCEPT AS-CAMINHO-SOCIOS FROM ENVIRONMENT
+                  'CBLZJP03_SOCIOS'
+                  ON EXCEPTION
+                     CONTINUE
+           END-ACCEPT
+
+           ACCEPT AS-CAMINHO-RELATO FROM ENVIRONMENT
+                  'CBLZJP03_RELATO'
+                  ON EXCEPTION
+                     CONTINUE
+           END-ACCEPT
 
-               MOVE WS-CABEC-REL1    TO ARQ-RELATO
+           ACCEPT AS-CAMINHO-EXCECAO FROM ENVIRONMENT
+                  'CBLZJP03_EXCECAO'
+                  ON EXCEPTION
+                     CONTINUE
+           END-ACCEPT
+
+           ACCEPT AS-CAMINHO-CHECKPT FROM ENVIRONMENT
+                  'CBLZJP03_CHECKPT'
+                  ON EXCEPTION
+                     CONTINUE
+           END-ACCEPT
+
+           ACCEPT AS-CAMINHO-REJEITADOS FROM ENVIRONMENT
+                  'CBLZJP03_REJEITADOS'
+                  ON EXCEPTION
+                     CONTINUE
+           END-ACCEPT
+
+           ACCEPT AS-CAMINHO-ORFAOS FROM ENVIRONMENT
+                  'CBLZJP03_ORFAOS'
+                  ON EXCEPTION
+                     CONTINUE
+           END-ACCEPT
+
+           ACCEPT AS-CAMINHO-RELATOCSV FROM ENVIRONMENT
+                  'CBLZJP03_RELATOCSV'
+                  ON EXCEPTION
+                     CONTINUE
+           END-ACCEPT
+
+           ACCEPT AS-CAMINHO-RESUMO FROM ENVIRONMENT
+                  'CBLZJP03_RESUMO'
+                  ON EXCEPTION
+                     CONTINUE
+           END-ACCEPT
+
+           ACCEPT AS-CAMINHO-IDADE FROM ENVIRONMENT
+                  'CBLZJP03_IDADE'
+                  ON EXCEPTION
+                     CONTINUE
+           END-ACCEPT
+           .
+       1005-CARREGAR-CAMINHOS-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    REPOSICIONAMENTO APOS REINICIO (RESTART)                     *
+      *******************************************************************
+      *    REAPROVEITA O PROPRIO CASAMENTO DA 2000-PROCESSAR PARA
+      *    AVANCAR OS DOIS ARQUIVOS ATE O PONTO DO CHECKPOINT. AS-MODO-
+      *    PULAR JA FOI LIGADO EM 1000-INICIALIZAR (DESDE A LEITURA DO
+      *    PRIMEIRO REGISTRO) PARA QUE AS GRAVACOES FISICAS NOS ARQUIVOS
+      *    DE SAIDA (JA PRESERVADOS EM EXTEND) NAO SE REPITAM, MANTENDO
+      *    OS TOTAIS/RESUMO/IDADE CORRETOS SEM DUPLICAR LINHAS DE
+      *    DETALHE JA GRAVADAS ANTES DO ABEND
+       1050-REPOSICIONAR-ARQUIVOS   SECTION.
+
+      *    O CHECKPOINT E GRAVADO NO FIM DE CADA PASSO DA 2000-PROCESSAR,
+      *    OU SEJA, REPRESENTA O ULTIMO ESTADO JA CONCLUIDO (E JA GRAVADO,
+      *    SE FOR CASAMENTO). POR ISSO A COMPARACAO TEM QUE PARAR QUANDO
+      *    O ESTADO ATUAL ALCANCA O CHECKPOINT (>=), E NAO UM PASSO DEPOIS
+      *    (>) - CASO CONTRARIO O REPOSICIONAMENTO EXECUTARIA EM MODO
+      *    PULAR UM PASSO A MAIS DO QUE O REALMENTE JA GRAVADO, SUPRIMINDO
+      *    A GRAVACAO DE UMA EMPRESA QUE NUNCA CHEGOU A SER ESCRITA
+           PERFORM 2000-PROCESSAR
+               UNTIL (AS-FIM-MATRIZ EQUAL 'S'
+                      AND AS-FIM-SOCIOS EQUAL 'S')
+                  OR (ARQ-M-CNPJ >= CKPT-CNPJ-MATRIZ
+                      AND ARQ-S-CNPJ >= CKPT-CNPJ-SOCIOS)
+
+           MOVE 'N'                  TO AS-MODO-PULAR
+           .
+       1050-REPOSICIONAR-ARQUIVOS-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    1100-IMPRIMIR-CABECALHO - CABECALHO DO RELATO (1A VIA/QUEBRA)*
+      *******************************************************************
+       1100-IMPRIMIR-CABECALHO      SECTION.
+
+           MOVE AS-NUM-PAGINA        TO WS-CABEC-REL3-PAG-NR
+
+      *    EM REPLAY DE CHECKPOINT O CABECALHO JA FOI GRAVADO NO RUN
+      *    QUE ABENDOU; SO A RENUMERACAO DE PAGINA/LINHA ACIMA E ABAIXO
+      *    PRECISA ACOMPANHAR O REPLAY, SEM REPETIR A GRAVACAO FISICA
+           IF AS-MODO-PULAR EQUAL 'N'
+               MOVE WS-CABEC-REL1        TO ARQ-RELATO
                WRITE ARQ-RELATO
-               MOVE WS-CABEC-REL2    TO ARQ-RELATO
+               MOVE WS-CABEC-REL2        TO ARQ-RELATO
                WRITE ARQ-RELATO
-               MOVE WS-CABEC-REL3    TO ARQ-RELATO
+               MOVE WS-CABEC-REL3        TO ARQ-RELATO
                WRITE ARQ-RELATO
-               MOVE WS-CABEC-REL1    TO ARQ-RELATO
+               MOVE WS-CABEC-REL1        TO ARQ-RELATO
                WRITE ARQ-RELATO
-               MOVE LINDET01-REL     TO ARQ-RELATO
+               MOVE LINDET01-REL         TO ARQ-RELATO
                WRITE ARQ-RELATO
-               MOVE LINDET02-REL     TO ARQ-RELATO
+               MOVE LINDET02-REL         TO ARQ-RELATO
                WRITE ARQ-RELATO
 
-      *    IMPRESSAO CABECALHO NO LOG
-           DISPLAY WS-CABEC-REL1
-           DISPLAY WS-CABEC-REL2
-           DISPLAY WS-CABEC-REL3
-           DISPLAY WS-CABEC-REL1
-           DISPLAY LINDET01-REL
-           DISPLAY LINDET02-REL
-
-           READ MATRIZ
-           IF AS-STATUS-E1 NOT EQUAL ZEROS
-               DISPLAY 'ARQUIVO MATRIZ VAZIO'
-               MOVE 'S'             TO AS-FIM
+               DISPLAY WS-CABEC-REL1
+               DISPLAY WS-CABEC-REL2
+               DISPLAY WS-CABEC-REL3
+               DISPLAY WS-CABEC-REL1
+               DISPLAY LINDET01-REL
+               DISPLAY LINDET02-REL
            END-IF
 
-           READ SOCIOS
-           IF AS-STATUS-E2 NOT EQUAL ZEROS
-               DISPLAY 'ARQUIVO SOCIOS VAZIO'
-               MOVE 'S'             TO AS-FIM
-           END-IF
+           MOVE ZEROS                TO AS-CONT-LINHAS-PAGINA
            .
-       1000-INICIALIZAR-FIM.
+       1100-IMPRIMIR-CABECALHO-FIM.
            EXIT.
 
       *******************************************************************
@@ -233,15 +804,28 @@
       *******************************************************************
        2000-PROCESSAR                 SECTION.
 
-           IF ARQ-M-CNPJ < ARQ-S-CNPJ
-              PERFORM 2100-LER-MATRIZ
+      *    MATRIZ JA ESGOTADA - O QUE SOBRAR DE SOCIOS E ORFAO
+           IF AS-FIM-MATRIZ EQUAL 'S'
+              PERFORM 2940-GRAVAR-ORFAO-SOCIOS
+              PERFORM 2200-LER-SOCIOS
               ELSE
-                  IF ARQ-M-CNPJ > ARQ-S-CNPJ
-                     PERFORM 2200-LER-SOCIOS
-                       ELSE
-                           PERFORM 2300-CONSOLIDAR-IGUAIS
-                   END-IF
+      *    SOCIOS JA ESGOTADO - O QUE SOBRAR DE MATRIZ E SO LIDO/TOTALIZADO
+                  IF AS-FIM-SOCIOS EQUAL 'S'
+                     PERFORM 2100-LER-MATRIZ
+                     ELSE
+                         IF ARQ-M-CNPJ < ARQ-S-CNPJ
+                            PERFORM 2100-LER-MATRIZ
+                            ELSE
+                                IF ARQ-M-CNPJ > ARQ-S-CNPJ
+                                   PERFORM 2940-GRAVAR-ORFAO-SOCIOS
+                                   PERFORM 2200-LER-SOCIOS
+                                     ELSE
+                                         PERFORM 2300-CONSOLIDAR-IGUAIS
+                                 END-IF
+                         END-IF
+                  END-IF
            END-IF
+           PERFORM 2910-CONTAR-CHECKPOINT
            .
        2000-PROCESSAR-FIM.
            EXIT.
@@ -251,16 +835,41 @@
       *******************************************************************
        2100-LER-MATRIZ                SECTION.
 
+           MOVE 'N'                  TO AS-CNPJ-VALIDO
+           PERFORM 2105-LER-MATRIZ-REG
+               UNTIL AS-FIM-MATRIZ EQUAL 'S' OR AS-CNPJ-VALIDO EQUAL 'S'
+           .
+       2100-LER-MATRIZ-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    2105-LER-MATRIZ-REG - LE E VALIDA O CNPJ DA MATRIZ            *
+      *******************************************************************
+       2105-LER-MATRIZ-REG            SECTION.
+
            READ MATRIZ
-                AT END MOVE 'S'       TO AS-FIM
+                AT END MOVE 'S'       TO AS-FIM-MATRIZ
                 NOT AT END
                    IF AS-STATUS-E1 NOT EQUAL ZEROS
                        DISPLAY 'ERRO NA LEITURA DA MATRIZ' AS-STATUS-E1
-                       MOVE 'S'        TO AS-FIM
+                       MOVE 'S'        TO AS-FIM-MATRIZ
+                       MOVE 'S'        TO AS-FIM-SOCIOS
                        PERFORM 3000-FINALIZAR-FIM
+                   ELSE
+                       ADD 1             TO AS-CONT-MATRIZ
+                       PERFORM 2960-VALIDAR-CNPJ-MATRIZ
+                       IF AS-CNPJ-VALIDO EQUAL 'N'
+                           PERFORM 2930-GRAVAR-REJEITADO-MATRIZ
+                       ELSE
+                           PERFORM 2942-GRAVAR-RESUMO-EMPRESA
+                           MOVE ARQ-M-CNPJ     TO AS-CNPJ-RESUMO-ATUAL
+                           MOVE ARQ-M-NOME     TO AS-NOME-RESUMO-ATUAL
+                           MOVE ZEROS          TO AS-CONT-SOCIOS-EMPRESA
+                           PERFORM 2943-CLASSIFICAR-IDADE-EMPRESA
+                       END-IF
                    END-IF
            .
-       2100-LER-MATRIZ-FIM.
+       2105-LER-MATRIZ-REG-FIM.
            EXIT.
 
       *******************************************************************
@@ -268,16 +877,288 @@
       *******************************************************************
        2200-LER-SOCIOS                SECTION.
 
+           MOVE 'N'                  TO AS-CNPJ-VALIDO
+           PERFORM 2205-LER-SOCIOS-REG
+               UNTIL AS-FIM-SOCIOS EQUAL 'S' OR AS-CNPJ-VALIDO EQUAL 'S'
+           .
+       2200-LER-SOCIOS-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    2205-LER-SOCIOS-REG - LE E VALIDA OS CNPJ DE SOCIOS           *
+      *******************************************************************
+       2205-LER-SOCIOS-REG            SECTION.
+
            READ SOCIOS
-                AT END MOVE 'S'      TO AS-FIM
+                AT END MOVE 'S'      TO AS-FIM-SOCIOS
                 NOT AT END
                    IF AS-STATUS-E2 NOT EQUAL ZEROS
                        DISPLAY 'ERRO NA LEITURA DE SOCIOS' AS-STATUS-E2
-                       MOVE 'S' TO AS-FIM
+                       MOVE 'S' TO AS-FIM-SOCIOS
+                       MOVE 'S' TO AS-FIM-MATRIZ
                        PERFORM 3000-FINALIZAR
+                   ELSE
+                       ADD 1             TO AS-CONT-SOCIOS
+                       PERFORM 2965-VALIDAR-CNPJ-SOCIOS
+                       IF AS-CNPJ-VALIDO EQUAL 'N'
+                           PERFORM 2935-GRAVAR-REJEITADO-SOCIOS
+                       END-IF
                    END-IF
            .
-       2200-LER-SOCIOS-FIM.
+       2205-LER-SOCIOS-REG-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    2910-CONTAR-CHECKPOINT - CONTROLA GRAVACAO PERIODICA          *
+      *******************************************************************
+       2910-CONTAR-CHECKPOINT         SECTION.
+
+      *    DURANTE O REPOSICIONAMENTO (REPLAY ATE O CHECKPOINT ANTERIOR)
+      *    NAO HA PROGRESSO NOVO A REGISTRAR
+           IF AS-MODO-PULAR EQUAL 'N'
+               ADD 1                     TO AS-CONT-CHECKPOINT
+               IF AS-CONT-CHECKPOINT >= AS-CHECKPOINT-INTERVALO
+                   PERFORM 2920-GRAVAR-CHECKPOINT
+                   MOVE ZEROS            TO AS-CONT-CHECKPOINT
+               END-IF
+           END-IF
+           .
+       2910-CONTAR-CHECKPOINT-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    2920-GRAVAR-CHECKPOINT - GRAVA O ULTIMO CNPJ PROCESSADO       *
+      *******************************************************************
+       2920-GRAVAR-CHECKPOINT         SECTION.
+
+           MOVE ARQ-M-CNPJ           TO CKPT-CNPJ-MATRIZ
+           MOVE ARQ-S-CNPJ           TO CKPT-CNPJ-SOCIOS
+
+           OPEN OUTPUT CHECKPT
+           WRITE ARQ-CHECKPT
+           CLOSE CHECKPT
+           .
+       2920-GRAVAR-CHECKPOINT-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    2930-GRAVAR-REJEITADO-MATRIZ                                  *
+      *******************************************************************
+       2930-GRAVAR-REJEITADO-MATRIZ   SECTION.
+
+           IF AS-MODO-PULAR EQUAL 'N'
+               MOVE 'MATRIZ'             TO REJ-ORIGEM
+               MOVE ARQ-M-CNPJ           TO REJ-CNPJ
+               MOVE 'CNPJ INVALIDO - DIGITO VERIFICADOR' TO REJ-MOTIVO
+
+               WRITE ARQ-REJEITADOS
+           END-IF
+           .
+       2930-GRAVAR-REJEITADO-MATRIZ-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    2935-GRAVAR-REJEITADO-SOCIOS                                  *
+      *******************************************************************
+       2935-GRAVAR-REJEITADO-SOCIOS   SECTION.
+
+           IF AS-MODO-PULAR EQUAL 'N'
+               MOVE 'SOCIOS'             TO REJ-ORIGEM
+               MOVE ARQ-S-CNPJ           TO REJ-CNPJ
+               MOVE 'CNPJ INVALIDO - DIGITO VERIFICADOR' TO REJ-MOTIVO
+
+               WRITE ARQ-REJEITADOS
+           END-IF
+           .
+       2935-GRAVAR-REJEITADO-SOCIOS-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    2940-GRAVAR-ORFAO-SOCIOS - SOCIO SEM MATRIZ CORRESPONDENTE    *
+      *******************************************************************
+       2940-GRAVAR-ORFAO-SOCIOS       SECTION.
+
+           IF AS-MODO-PULAR EQUAL 'N'
+               MOVE ARQ-S-CNPJ            TO ORF-CNPJ
+               MOVE ARQ-S-CNPJ-SOCIO      TO ORF-CNPJ-SOCIO
+               MOVE ARQ-S-NOME            TO ORF-NOME
+
+               WRITE ARQ-ORFAOS
+           END-IF
+           ADD 1                     TO AS-CONT-ORFAOS
+           .
+       2940-GRAVAR-ORFAO-SOCIOS-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    2942-GRAVAR-RESUMO-EMPRESA - FECHA A CONTAGEM DE SOCIOS DA    *
+      *    EMPRESA ANTERIOR NO RESUMO, ANTES DE TROCAR DE EMPRESA        *
+      *******************************************************************
+       2942-GRAVAR-RESUMO-EMPRESA     SECTION.
+
+           IF AS-CNPJ-RESUMO-ATUAL NOT EQUAL SPACES
+               IF AS-MODO-PULAR EQUAL 'N'
+                   MOVE AS-CNPJ-RESUMO-ATUAL   TO LINDET-RES-CNPJ
+                   MOVE AS-NOME-RESUMO-ATUAL   TO LINDET-RES-NOME
+                   MOVE AS-CONT-SOCIOS-EMPRESA TO LINDET-RES-QTD
+
+                   MOVE LINDET-RES-REL         TO ARQ-RESUMO
+                   WRITE ARQ-RESUMO
+               END-IF
+
+               IF AS-IDADE-FAIXA-MENOS1
+                   ADD 1              TO AS-CONT-IDADE-MENOS1-EMP
+                   ADD AS-CONT-SOCIOS-EMPRESA
+                                       TO AS-CONT-IDADE-MENOS1-SOC
+               ELSE
+                   IF AS-IDADE-FAIXA-1A5
+                       ADD 1              TO AS-CONT-IDADE-1A5-EMP
+                       ADD AS-CONT-SOCIOS-EMPRESA
+                                           TO AS-CONT-IDADE-1A5-SOC
+                   ELSE
+                       ADD 1              TO AS-CONT-IDADE-MAIS5-EMP
+                       ADD AS-CONT-SOCIOS-EMPRESA
+                                           TO AS-CONT-IDADE-MAIS5-SOC
+                   END-IF
+               END-IF
+           END-IF
+           .
+       2942-GRAVAR-RESUMO-EMPRESA-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    2943-CLASSIFICAR-IDADE-EMPRESA - CALCULA A IDADE DA EMPRESA   *
+      *    EM ANOS COMPLETOS A PARTIR DE ARQ-M-DATA-ABERT (DD/MM/AAAA)   *
+      *    E CLASSIFICA A EMPRESA NA FAIXA DE IDADE CORRESPONDENTE       *
+      *******************************************************************
+       2943-CLASSIFICAR-IDADE-EMPRESA    SECTION.
+
+           MOVE ARQ-M-DATA-ABERT(1:2)  TO AS-IDADE-DIA-ABERT
+           MOVE ARQ-M-DATA-ABERT(4:2)  TO AS-IDADE-MES-ABERT
+           MOVE ARQ-M-DATA-ABERT(7:4)  TO AS-IDADE-ANO-ABERT
+
+           COMPUTE AS-IDADE-ANOS-CALC =
+                   AS-IDADE-ANO-ATUAL - AS-IDADE-ANO-ABERT
+
+           IF AS-IDADE-MES-ATUAL < AS-IDADE-MES-ABERT
+               SUBTRACT 1              FROM AS-IDADE-ANOS-CALC
+           ELSE
+               IF AS-IDADE-MES-ATUAL EQUAL AS-IDADE-MES-ABERT
+                  AND AS-IDADE-DIA-ATUAL < AS-IDADE-DIA-ABERT
+                   SUBTRACT 1          FROM AS-IDADE-ANOS-CALC
+               END-IF
+           END-IF
+
+           IF AS-IDADE-ANOS-CALC < 1
+               MOVE '1'                TO AS-IDADE-FAIXA-ATUAL
+           ELSE
+               IF AS-IDADE-ANOS-CALC < 6
+                   MOVE '2'            TO AS-IDADE-FAIXA-ATUAL
+               ELSE
+                   MOVE '3'            TO AS-IDADE-FAIXA-ATUAL
+               END-IF
+           END-IF
+           .
+       2943-CLASSIFICAR-IDADE-EMPRESA-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    2950-VALIDAR-CNPJ - CALCULA E CONFERE OS DIGITOS VERIFICADORES
+      *    DO CNPJ CONTIDO EM AS-CNPJ-VALIDAR                            *
+      *******************************************************************
+       2950-VALIDAR-CNPJ              SECTION.
+
+           MOVE ZEROS                TO AS-CNPJ-SOMA
+           PERFORM 2951-SOMAR-DV1 VARYING AS-CNPJ-IDX FROM 1 BY 1
+               UNTIL AS-CNPJ-IDX > 12
+
+           DIVIDE AS-CNPJ-SOMA BY 11 GIVING AS-CNPJ-QUOC
+               REMAINDER AS-CNPJ-RESTO
+           IF AS-CNPJ-RESTO < 2
+               MOVE 0                TO AS-CNPJ-DV1
+           ELSE
+               SUBTRACT AS-CNPJ-RESTO FROM 11 GIVING AS-CNPJ-DV1
+           END-IF
+
+           MOVE ZEROS                TO AS-CNPJ-SOMA
+           PERFORM 2952-SOMAR-DV2 VARYING AS-CNPJ-IDX FROM 1 BY 1
+               UNTIL AS-CNPJ-IDX > 12
+           COMPUTE AS-CNPJ-SOMA = AS-CNPJ-SOMA +
+                   (AS-CNPJ-DV1 * WS-PESO-DV2(13))
+
+           DIVIDE AS-CNPJ-SOMA BY 11 GIVING AS-CNPJ-QUOC
+               REMAINDER AS-CNPJ-RESTO
+           IF AS-CNPJ-RESTO < 2
+               MOVE 0                TO AS-CNPJ-DV2
+           ELSE
+               SUBTRACT AS-CNPJ-RESTO FROM 11 GIVING AS-CNPJ-DV2
+           END-IF
+
+           IF AS-CNPJ-DV1 EQUAL AS-CNPJ-DIGITO(13)
+              AND AS-CNPJ-DV2 EQUAL AS-CNPJ-DIGITO(14)
+               MOVE 'S'              TO AS-CNPJ-VALIDO
+           ELSE
+               MOVE 'N'              TO AS-CNPJ-VALIDO
+           END-IF
+           .
+       2950-VALIDAR-CNPJ-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    2951-SOMAR-DV1 - ACUMULA A SOMA PONDERADA DO 1O DIGITO        *
+      *******************************************************************
+       2951-SOMAR-DV1                 SECTION.
+
+           COMPUTE AS-CNPJ-SOMA = AS-CNPJ-SOMA +
+              (AS-CNPJ-DIGITO(AS-CNPJ-IDX) * WS-PESO-DV1(AS-CNPJ-IDX))
+           .
+       2951-SOMAR-DV1-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    2952-SOMAR-DV2 - ACUMULA A SOMA PONDERADA DO 2O DIGITO        *
+      *******************************************************************
+       2952-SOMAR-DV2                 SECTION.
+
+           COMPUTE AS-CNPJ-SOMA = AS-CNPJ-SOMA +
+              (AS-CNPJ-DIGITO(AS-CNPJ-IDX) * WS-PESO-DV2(AS-CNPJ-IDX))
+           .
+       2952-SOMAR-DV2-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    2960-VALIDAR-CNPJ-MATRIZ                                      *
+      *******************************************************************
+       2960-VALIDAR-CNPJ-MATRIZ       SECTION.
+
+           IF ARQ-M-CNPJ IS NOT NUMERIC
+               MOVE 'N'               TO AS-CNPJ-VALIDO
+           ELSE
+               MOVE ARQ-M-CNPJ        TO AS-CNPJ-VALIDAR
+               PERFORM 2950-VALIDAR-CNPJ
+           END-IF
+           .
+       2960-VALIDAR-CNPJ-MATRIZ-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    2965-VALIDAR-CNPJ-SOCIOS                                      *
+      *******************************************************************
+       2965-VALIDAR-CNPJ-SOCIOS       SECTION.
+
+           IF ARQ-S-CNPJ IS NOT NUMERIC
+              OR ARQ-S-CNPJ-SOCIO IS NOT NUMERIC
+               MOVE 'N'               TO AS-CNPJ-VALIDO
+           ELSE
+               MOVE ARQ-S-CNPJ            TO AS-CNPJ-VALIDAR
+               PERFORM 2950-VALIDAR-CNPJ
+               IF AS-CNPJ-VALIDO EQUAL 'S'
+                   MOVE ARQ-S-CNPJ-SOCIO  TO AS-CNPJ-VALIDAR
+                   PERFORM 2950-VALIDAR-CNPJ
+               END-IF
+           END-IF
+           .
+       2965-VALIDAR-CNPJ-SOCIOS-FIM.
            EXIT.
 
       *******************************************************************
@@ -285,6 +1166,7 @@
       *******************************************************************
        2300-CONSOLIDAR-IGUAIS            SECTION.
 
+           ADD 1                     TO AS-CONT-SOCIOS-EMPRESA
            PERFORM 2400-GERAR-RELATO
            PERFORM 2200-LER-SOCIOS
            .
@@ -298,48 +1180,160 @@
 
            IF ARQ-M-CNPJ EQUAL AS-ULTIMO-NOME
 
-               MOVE ARQ-S-CNPJ-SOCIO TO LINDET04-REL-CNPJ-S
-               MOVE ARQ-S-NOME       TO LINDET04-REL-NOME-S
+               IF AS-EMPRESA-ATIVA EQUAL 'S'
+                   ADD 1                 TO AS-CONT-DETALHE
+                   IF AS-MODO-PULAR EQUAL 'N'
+                       MOVE ARQ-S-CNPJ-SOCIO TO LINDET04-REL-CNPJ-S
+                       MOVE ARQ-S-NOME       TO LINDET04-REL-NOME-S
 
-               DISPLAY LINDET04-REL
+                       DISPLAY LINDET04-REL
 
-               MOVE LINDET04-REL     TO ARQ-RELATO
-               WRITE ARQ-RELATO
+                       MOVE LINDET04-REL     TO ARQ-RELATO
+                       WRITE ARQ-RELATO
+                       PERFORM 2405-GRAVAR-CSV-DETALHE
+                   END-IF
+                   PERFORM 2410-CONTROLAR-QUEBRA-PAGINA
+               ELSE
+                   IF AS-MODO-PULAR EQUAL 'N'
+                       MOVE ARQ-M-CNPJ       TO LINDET-EXC-CNPJ
+                       MOVE ARQ-S-NOME       TO LINDET-EXC-NOME
+                       MOVE ARQ-M-SIT        TO LINDET-EXC-SIT
+                       MOVE ARQ-M-STATUS     TO LINDET-EXC-STATUS
+
+                       MOVE LINDET-EXC-REL   TO ARQ-EXCECAO
+                       WRITE ARQ-EXCECAO
+                   END-IF
+               END-IF
 
            ELSE
-               MOVE ARQ-M-CNPJ       TO LINDET03-REL-CNPJ
-               MOVE ARQ-M-NOME       TO LINDET03-REL-NOME-M
+               IF AS-FILTRO-SITUACAO EQUAL 'N'
+                   MOVE 'S'              TO AS-EMPRESA-ATIVA
+               ELSE
+                   IF ARQ-M-SIT-ATIVA AND ARQ-M-STATUS-ATIVO
+                       MOVE 'S'          TO AS-EMPRESA-ATIVA
+                   ELSE
+                       MOVE 'N'          TO AS-EMPRESA-ATIVA
+                   END-IF
+               END-IF
 
-               DISPLAY LINDET03-REL
+               IF AS-EMPRESA-ATIVA EQUAL 'S'
+                   ADD 1                 TO AS-CONT-DETALHE
+                   ADD 1                 TO AS-CONT-DETALHE
+                   IF AS-MODO-PULAR EQUAL 'N'
+                       MOVE ARQ-M-CNPJ       TO LINDET03-REL-CNPJ
+                       MOVE ARQ-M-NOME       TO LINDET03-REL-NOME-M
 
-               MOVE LINDET03-REL     TO ARQ-RELATO
-               WRITE ARQ-RELATO
+                       DISPLAY LINDET03-REL
 
-               MOVE ARQ-M-CNPJ       TO AS-ULTIMO-NOME
+                       MOVE LINDET03-REL     TO ARQ-RELATO
+                       WRITE ARQ-RELATO
+                   END-IF
+                   PERFORM 2410-CONTROLAR-QUEBRA-PAGINA
 
-               MOVE ARQ-S-CNPJ-SOCIO TO LINDET04-REL-CNPJ-S
-               MOVE ARQ-S-NOME       TO LINDET04-REL-NOME-S
+                   IF AS-MODO-PULAR EQUAL 'N'
+                       MOVE ARQ-S-CNPJ-SOCIO TO LINDET04-REL-CNPJ-S
+                       MOVE ARQ-S-NOME       TO LINDET04-REL-NOME-S
 
-               DISPLAY LINDET04-REL
+                       DISPLAY LINDET04-REL
 
-               MOVE LINDET04-REL     TO ARQ-RELATO
-               WRITE ARQ-RELATO
+                       MOVE LINDET04-REL     TO ARQ-RELATO
+                       WRITE ARQ-RELATO
+                       PERFORM 2405-GRAVAR-CSV-DETALHE
+                   END-IF
+                   PERFORM 2410-CONTROLAR-QUEBRA-PAGINA
+               ELSE
+                   IF AS-MODO-PULAR EQUAL 'N'
+                       MOVE ARQ-M-CNPJ       TO LINDET-EXC-CNPJ
+                       MOVE ARQ-M-NOME       TO LINDET-EXC-NOME
+                       MOVE ARQ-M-SIT        TO LINDET-EXC-SIT
+                       MOVE ARQ-M-STATUS     TO LINDET-EXC-STATUS
+
+                       MOVE LINDET-EXC-REL   TO ARQ-EXCECAO
+                       WRITE ARQ-EXCECAO
+
+                       MOVE ARQ-M-CNPJ       TO LINDET-EXC-CNPJ
+                       MOVE ARQ-S-NOME       TO LINDET-EXC-NOME
+                       MOVE ARQ-M-SIT        TO LINDET-EXC-SIT
+                       MOVE ARQ-M-STATUS     TO LINDET-EXC-STATUS
 
+                       MOVE LINDET-EXC-REL   TO ARQ-EXCECAO
+                       WRITE ARQ-EXCECAO
+                   END-IF
+               END-IF
+
+               MOVE ARQ-M-CNPJ           TO AS-ULTIMO-NOME
            END-IF
            .
        2400-GERAR-RELATO-FIM.
            EXIT.
 
+      *******************************************************************
+      *    2405-GRAVAR-CSV-DETALHE - GRAVA LINHA NO EXPORT CSV           *
+      *******************************************************************
+       2405-GRAVAR-CSV-DETALHE        SECTION.
+
+           MOVE ARQ-M-CNPJ            TO LINDET-CSV-CNPJ-M
+           MOVE ARQ-M-NOME            TO LINDET-CSV-NOME-M
+           MOVE ARQ-S-CNPJ-SOCIO      TO LINDET-CSV-CNPJ-S
+           MOVE ARQ-S-NOME            TO LINDET-CSV-NOME-S
+
+           MOVE LINDET-CSV-REL        TO ARQ-RELATOCSV
+           WRITE ARQ-RELATOCSV
+           .
+       2405-GRAVAR-CSV-DETALHE-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    2410-CONTROLAR-QUEBRA-PAGINA - QUEBRA/RENUMERA O RELATO       *
+      *******************************************************************
+       2410-CONTROLAR-QUEBRA-PAGINA   SECTION.
+
+           ADD 1                     TO AS-CONT-LINHAS-PAGINA
+           IF AS-CONT-LINHAS-PAGINA >= AS-MAX-LINHAS-PAGINA
+               ADD 1                 TO AS-NUM-PAGINA
+               PERFORM 1100-IMPRIMIR-CABECALHO
+           END-IF
+           .
+       2410-CONTROLAR-QUEBRA-PAGINA-FIM.
+           EXIT.
+
       *******************************************************************
       *    FINALIZAR PROGRAMA                                           *
       *******************************************************************
        3000-FINALIZAR                SECTION.
-      *    CHAMO AQUI OS PERFORMS PARA PEGAR O ULTIMO REGISTRO DA MATRIZ
-           PERFORM 2000-PROCESSAR
-           PERFORM 2100-LER-MATRIZ
-           PERFORM 2200-LER-SOCIOS
-           PERFORM 2300-CONSOLIDAR-IGUAIS
-           PERFORM 2400-GERAR-RELATO
+      *    FECHA A CONTAGEM DA ULTIMA EMPRESA NO RESUMO DE SOCIOS
+           PERFORM 2942-GRAVAR-RESUMO-EMPRESA
+
+      *    GRAVACAO DO RODAPE COM OS TOTAIS DE CONTROLE
+           MOVE WS-CABEC-REL1        TO ARQ-RELATO
+           WRITE ARQ-RELATO
+           MOVE WS-RODAPE-TIT        TO ARQ-RELATO
+           WRITE ARQ-RELATO
+
+           MOVE AS-CONT-MATRIZ       TO WS-RODAPE-MATRIZ-QTD
+           MOVE WS-RODAPE-MATRIZ     TO ARQ-RELATO
+           WRITE ARQ-RELATO
+
+           MOVE AS-CONT-SOCIOS       TO WS-RODAPE-SOCIOS-QTD
+           MOVE WS-RODAPE-SOCIOS     TO ARQ-RELATO
+           WRITE ARQ-RELATO
+
+           MOVE AS-CONT-DETALHE      TO WS-RODAPE-DET-QTD
+           MOVE WS-RODAPE-DETALHE    TO ARQ-RELATO
+           WRITE ARQ-RELATO
+
+           MOVE AS-CONT-ORFAOS       TO WS-RODAPE-ORF-QTD
+           MOVE WS-RODAPE-ORFAOS     TO ARQ-RELATO
+           WRITE ARQ-RELATO
+
+           MOVE WS-CABEC-REL1        TO ARQ-RELATO
+           WRITE ARQ-RELATO
+
+           DISPLAY WS-RODAPE-TIT
+           DISPLAY WS-RODAPE-MATRIZ
+           DISPLAY WS-RODAPE-SOCIOS
+           DISPLAY WS-RODAPE-DETALHE
+           DISPLAY WS-RODAPE-ORFAOS
 
            CLOSE MATRIZ.
            CLOSE SOCIOS.
@@ -357,6 +1351,58 @@
                DISPLAY 'ERRO NO FECHAMENTO DO RELATO' AS-STATUS-S
            END-IF
 
+           CLOSE EXCECAO.
+           IF AS-STATUS-EX NOT EQUAL ZEROS
+               DISPLAY 'ERRO NO FECHAMENTO DA EXCECAO' AS-STATUS-EX
+           END-IF
+
+           CLOSE REJEITADOS.
+           IF AS-STATUS-RJ NOT EQUAL ZEROS
+               DISPLAY 'ERRO NO FECHAMENTO DOS REJEITADOS' AS-STATUS-RJ
+           END-IF
+
+           CLOSE ORFAOS.
+           IF AS-STATUS-OR NOT EQUAL ZEROS
+               DISPLAY 'ERRO NO FECHAMENTO DOS ORFAOS' AS-STATUS-OR
+           END-IF
+
+           CLOSE RELATOCSV.
+           IF AS-STATUS-CSV NOT EQUAL ZEROS
+               DISPLAY 'ERRO NO FECHAMENTO DO RELATOCSV' AS-STATUS-CSV
+           END-IF
+
+           CLOSE RESUMO.
+           IF AS-STATUS-RES NOT EQUAL ZEROS
+               DISPLAY 'ERRO NO FECHAMENTO DO RESUMO' AS-STATUS-RES
+           END-IF
+
+      *    GRAVACAO DAS FAIXAS DE IDADE DE ABERTURA DAS EMPRESAS
+           MOVE 'MENOS DE 1 ANO'          TO LINDET-IDADE-LBL
+           MOVE AS-CONT-IDADE-MENOS1-EMP  TO LINDET-IDADE-QTD-EMP
+           MOVE AS-CONT-IDADE-MENOS1-SOC  TO LINDET-IDADE-QTD-SOC
+           MOVE LINDET-IDADE-REL          TO ARQ-IDADE
+           WRITE ARQ-IDADE
+
+           MOVE 'DE 1 A 5 ANOS'           TO LINDET-IDADE-LBL
+           MOVE AS-CONT-IDADE-1A5-EMP     TO LINDET-IDADE-QTD-EMP
+           MOVE AS-CONT-IDADE-1A5-SOC     TO LINDET-IDADE-QTD-SOC
+           MOVE LINDET-IDADE-REL          TO ARQ-IDADE
+           WRITE ARQ-IDADE
+
+           MOVE 'MAIS DE 5 ANOS'          TO LINDET-IDADE-LBL
+           MOVE AS-CONT-IDADE-MAIS5-EMP   TO LINDET-IDADE-QTD-EMP
+           MOVE AS-CONT-IDADE-MAIS5-SOC   TO LINDET-IDADE-QTD-SOC
+           MOVE LINDET-IDADE-REL          TO ARQ-IDADE
+           WRITE ARQ-IDADE
+
+           CLOSE IDADE.
+           IF AS-STATUS-ID NOT EQUAL ZEROS
+               DISPLAY 'ERRO NO FECHAMENTO DO IDADE' AS-STATUS-ID
+           END-IF
+
+      *    RUN CONCLUIDO COM SUCESSO - REMOVE O CHECKPOINT PENDENTE
+           DELETE FILE CHECKPT
+
            STOP RUN
            .
        3000-FINALIZAR-FIM.
